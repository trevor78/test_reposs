@@ -15,7 +15,14 @@
                RECORD KEY IS USER-NAME.
            SELECT CHANNELS
                ASSIGN TO DISK
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHANNEL-NAME.
+           SELECT RATE-LIMIT
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RATE-LIMIT-NICK.
            SELECT PROGRAM-INDEX
                ASSIGN TO DISK
                ORGANIZATION IS INDEXED
@@ -24,8 +31,18 @@
            SELECT PROGRAM-CODE
                ASSIGN TO DISK
                ORGANIZATION IS RELATIVE
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RELATIVE KEY IS PROGRAM-IP.
+           SELECT AUDIT
+               ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT TRANSCRIPT
+               ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT BF-SAVE
+               ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS BF-SAVE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD CONFIG.
@@ -36,8 +53,26 @@
        01 USER-RECORD.
            03 USER-NAME PIC X(40).
            03 USER-LEVEL PIC 9(2).
+           03 USER-PREFERRED-DELIVERY PIC X.
+               88 PREFERS-NOTICE VALUE "N".
        FD CHANNELS.
-       01 CHANNEL-NAME PIC X(50).
+       01 CHANNEL-RECORD.
+           03 CHANNEL-NAME PIC X(50).
+           03 CHANNEL-MIN-OP-LEVEL PIC 9(2).
+           03 CHANNEL-MIN-VOICE-LEVEL PIC 9(2).
+           03 CHANNEL-AUTOJOIN PIC X.
+               88 CHANNEL-AUTOJOINS VALUE "Y".
+           03 CHANNEL-BF-CYCLE-CAP PIC 9(8).
+       FD RATE-LIMIT.
+       01 RATE-LIMIT-RECORD.
+           03 RATE-LIMIT-NICK PIC X(40).
+           03 RATE-LIMIT-WINDOW-START PIC 9(8).
+           03 WINDOW-TIME-COMPONENTS REDEFINES RATE-LIMIT-WINDOW-START.
+               05 WINDOW-HH PIC 99.
+               05 WINDOW-MM PIC 99.
+               05 WINDOW-SS PIC 99.
+               05 WINDOW-HS PIC 99.
+           03 RATE-LIMIT-COUNT PIC 9(4).
        FD PROGRAM-INDEX.
        01 INDEX-ENTRY.
           03 NAME PIC X(16).
@@ -56,7 +91,26 @@
            03 RAW-INSTRUCTION REDEFINES INSTRUCTION PIC X(999).
            03 PREV-IP PIC 999.
            03 NEXT-IP PIC 999.
-       
+       FD AUDIT.
+       01 AUDIT-RECORD.
+           03 AUDIT-NICK PIC X(40).
+           03 AUDIT-USER-NAME PIC X(40).
+           03 AUDIT-USER-LEVEL PIC 9(2).
+           03 AUDIT-COMMAND PIC X(16).
+           03 AUDIT-TARGET PIC X(50).
+           03 AUDIT-PARAMS PIC X(80).
+       FD TRANSCRIPT.
+       01 TRANSCRIPT-RECORD.
+           03 TRANSCRIPT-TIMESTAMP PIC 9(8).
+           03 TRANSCRIPT-DIRECTION PIC X(4).
+           03 TRANSCRIPT-MSG-BODY PIC X(999).
+       FD BF-SAVE.
+       01 BF-SAVE-RECORD.
+           03 BF-SAVE-TAPE.
+               05 BF-SAVE-TAPE-CELL PIC 999 OCCURS 999 TIMES.
+           03 BF-SAVE-DATA-PTR PIC 9(4).
+           03 BF-SAVE-CODE-PTR PIC 9(4).
+
        WORKING-STORAGE SECTION.
       *CONFIGURATION "CONSTANTS"
        01 PLATFORM PIC X(16) VALUE "UNIX".
@@ -72,6 +126,10 @@
                88 STANDARD-INPUT VALUE 0.
            03 OUTPUT-BUFFER.
                05 MSG-BODY PIC X(999).
+               05 MSG-BODY-PREFIX-CHECK REDEFINES MSG-BODY.
+                   07 MSG-BODY-PREFIX PIC X(5).
+                       88 IS-PASS-LINE VALUE "PASS ".
+                   07 FILLER PIC X(994).
                05 ASCII-TABLE.
                    07 ASCII-CELL PIC 999 OCCURS 999 TIMES.
            03 OUTPUT-DEST PIC 9.
@@ -107,9 +165,18 @@
       D    03 DEBUG-PTR PIC 9.
            03 SHOW-ESCAPES PIC 9.
                88 SHOULD-SHOW-ESCAPES VALUE 1.
+       01 AUDIT-CONTEXT.
+           03 SAVED-AUDIT-CMD PIC X(16).
+           03 SAVED-AUDIT-PARAMS PIC X(80).
        01 USERS-HEADER.
            03 FILLER PIC X(40) VALUE "USER NAME.".
            03 FILLER PIC X(6) VALUE "LEVEL.".
+       01 RECONCILE-TABLE.
+           03 RECONCILE-ENTRY OCCURS 100 TIMES.
+               05 RECONCILE-NAME PIC X(40).
+               05 RECONCILE-FILE-LEVEL PIC 9(2).
+           03 RECONCILE-COUNT PIC 999.
+           03 RECONCILE-INDEX PIC 999.
        01 IRC-PARAMS.
            03 NUM-PARAMS PIC 99.
            03 PREFIX.
@@ -141,9 +208,24 @@
        01 BF-STATE.
            03 MAYBE-CYCLE-LIMIT PIC 9(8)
                VALUE 0.
+           03 BF-CHECKPOINT-TAPE.
+               05 BF-CHECKPOINT-CELL PIC 999 OCCURS 999 TIMES.
+           03 BF-CHECKPOINT-DATA-PTR PIC 9(4).
+           03 BF-CHECKPOINT-CODE-PTR PIC 9(4).
+           03 BF-RESUME-FLAG PIC 9 VALUE 0.
+           03 BF-EXHAUSTED-FLAG PIC 9 VALUE 0.
+       01 BF-SAVE-STATUS PIC XX.
        01 INTERPRETER-STATE.
            03 PROGRAM-IP PIC 999.
            03 IP-TEMP PIC 999.
+           03 MAX-PROGRAM-IP PIC 999.
+           03 LAST-PROGRAM-IP PIC 999.
+           03 NEW-PROGRAM-IP PIC 999.
+       01 NEW-INSTRUCTION-STAGING.
+           03 NEW-IN-REG PIC 9.
+           03 NEW-OUT-REG PIC 9.
+           03 NEW-INTERPRETER PIC X(5).
+           03 NEW-INSTRUCTION-CODE PIC X(992).
        01 PROGRAM-LISTING-HEADER.
            03 FILLER PIC X(4) VALUE " IP.".
            03 FILLER PIC X(2) VALUE "IO".
@@ -151,17 +233,65 @@
            03 FILLER PIC X(5) VALUE " CODE".
        01 FORMATTED-TIME.
            03 FILLER PIC X VALUE "H".
-           03 HOURS-DIGITS PIC 99.
+           03 HOURS-DIGITS PIC 9(4).
            03 FILLER PIC X VALUE "M".
            03 MINUTES-DIGITS PIC 99.
            03 FILLER PIC X VALUE "S".
            03 SECONDS-DIGITS PIC 99.
            03 FILLER PIC X VALUE ".".
            03 TENTH-SECONDS PIC 99.
+       01 BOT-START-TIME PIC 9(8) VALUE 0.
+       01 START-TIME-COMPONENTS REDEFINES BOT-START-TIME.
+           03 START-HH PIC 99.
+           03 START-MM PIC 99.
+           03 START-SS PIC 99.
+           03 START-HS PIC 99.
+       01 CURRENT-TIME-REG PIC 9(8).
+       01 TIME-COMPONENTS REDEFINES CURRENT-TIME-REG.
+           03 TIME-HH PIC 99.
+           03 TIME-MM PIC 99.
+           03 TIME-SS PIC 99.
+           03 TIME-HS PIC 99.
+       01 ELAPSED-SECONDS PIC S9(8).
+       01 BOT-UPTIME-DAYS PIC 9(4) VALUE 0.
+       01 LAST-TICK-TIME-REG PIC 9(8) VALUE 0.
+       01 STATS-COUNTERS.
+           03 MESSAGES-PROCESSED PIC 9(9) VALUE 0.
+       01 COMMAND-STATS.
+           03 COMMAND-STAT-ENTRY OCCURS 40 TIMES.
+               05 COMMAND-STAT-NAME PIC X(20).
+               05 COMMAND-STAT-COUNT PIC 9(6).
+           03 COMMAND-STAT-USED PIC 99 VALUE 0.
+           03 COMMAND-STAT-INDEX PIC 99.
+       01 RATE-LIMIT-WINDOW-SECONDS PIC 9(4) VALUE 60.
+       01 RATE-LIMIT-TIER-CAP PIC 9(4).
+       01 RATE-LIMIT-EXCEEDED-FLAG PIC 9 VALUE 0.
+           88 RATE-LIMIT-EXCEEDED VALUE 1.
+       01 TOP-LEVEL-DISPATCH-FLAG PIC 9 VALUE 1.
+           88 TOP-LEVEL-DISPATCH VALUE 1.
+       01 DISPATCH-WAS-TOP-LEVEL-FLAG PIC 9 VALUE 1.
+           88 DISPATCH-WAS-TOP-LEVEL VALUE 1.
+       01 USER-ACC-VERIFIED-FLAG PIC 9 VALUE 0.
+           88 USER-ACC-VERIFIED VALUE 1.
+       01 PROGRAM-CODE-EXHAUSTED-FLAG PIC 9 VALUE 0.
+           88 PROGRAM-CODE-EXHAUSTED VALUE 1.
+       01 JOIN-MOTD PIC X(64) VALUE SPACES.
+       01 GLOBAL-MAX-BF-CYCLES PIC 9(8) VALUE 250000.
+       01 MAYBE-MAX-BF-CYCLES PIC 9(8).
+       01 RECONCILE-PROBE-FLAG PIC 9 VALUE 0.
+           88 RECONCILE-PROBE-ACTIVE VALUE 1.
+       01 RECONCILE-PROBE-TIMED-OUT-FLAG PIC 9 VALUE 0.
+           88 RECONCILE-PROBE-TIMED-OUT VALUE 1.
+       01 RECONCILE-PROBE-CYCLES PIC 9(4) VALUE 0.
+       01 RECONCILE-PROBE-CYCLE-LIMIT PIC 9(4) VALUE 50.
        PROCEDURE DIVISION.
            DISPLAY "CONFIGURATION FOLLOWS.".
            CALL "PRINT-CONFIG".
            OPEN INPUT CONFIG.
+           OPEN I-O USERS.
+           OPEN I-O RATE-LIMIT.
+           OPEN EXTEND AUDIT.
+           OPEN EXTEND TRANSCRIPT.
            MOVE "SERVER" TO CONFIG-KEY.
            PERFORM READ-CONFIG-ENTRY.
            STRING
@@ -209,29 +339,57 @@
                   INTO MSG-BODY OF OUTPUT-BUFFER
                   WITH POINTER PTR(1).
            PERFORM SEND-LINE.
-           OPEN INPUT CHANNELS.
+           PERFORM RELOAD-RUNTIME-CONFIG.
+           OPEN I-O CHANNELS.
            PERFORM AUTOJOIN-CHANNELS UNTIL DONE.
-           CLOSE CHANNELS.
-           OPEN I-O USERS.
+           ACCEPT BOT-START-TIME FROM TIME.
+           MOVE BOT-START-TIME TO LAST-TICK-TIME-REG.
            PERFORM MAIN FOREVER.
        DIE.
            DISPLAY STATE.
            STOP RUN.
        AUTOJOIN-CHANNELS.
-           READ CHANNELS RECORD
+           READ CHANNELS NEXT RECORD
                AT END MOVE 99 TO STATE.
-           IF NOT DONE THEN
+           IF NOT DONE AND CHANNEL-AUTOJOINS THEN
                STRING "JOIN " DELIMITED BY SIZE,
                       CHANNEL-NAME DELIMITED BY SPACES,
                       "$NUL$"
                       INTO MSG-BODY OF OUTPUT-BUFFER
+               PERFORM SEND-LINE
+               PERFORM SEND-JOIN-MOTD.
+       SEND-JOIN-MOTD.
+           IF JOIN-MOTD IS NOT EQUAL TO SPACES THEN
+               MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER
+               STRING "PRIVMSG " DELIMITED BY SIZE,
+                      CHANNEL-NAME DELIMITED BY SPACES,
+                      " $COLN$" DELIMITED BY SIZE,
+                      JOIN-MOTD DELIMITED BY SIZE,
+                      "$NUL$"
+                      INTO MSG-BODY OF OUTPUT-BUFFER
                PERFORM SEND-LINE.
        READ-CONFIG-ENTRY.
            READ CONFIG RECORD
                INVALID KEY DISPLAY "REQUIRED KEY UNSPECIFIED."
                            DISPLAY CONFIG-KEY
-                           GO TO DIE.           
+                           GO TO DIE.
+       RELOAD-RUNTIME-CONFIG.
+           MOVE "MOTD" TO CONFIG-KEY.
+           READ CONFIG RECORD
+               INVALID KEY MOVE SPACES TO CONFIG-VALUE
+           END-READ.
+           MOVE CONFIG-VALUE TO JOIN-MOTD.
+           MOVE "MAX-BF-CYCLES" TO CONFIG-KEY.
+           READ CONFIG RECORD
+               INVALID KEY MOVE SPACES TO CONFIG-VALUE
+           END-READ.
+           IF CONFIG-VALUE IS NOT EQUAL TO SPACES THEN
+               MOVE 0 TO MAYBE-MAX-BF-CYCLES
+               MOVE CONFIG-VALUE TO MAYBE-MAX-BF-CYCLES
+               IF MAYBE-MAX-BF-CYCLES IS GREATER THAN ZERO THEN
+                   MOVE MAYBE-MAX-BF-CYCLES TO GLOBAL-MAX-BF-CYCLES.
        SEND-LINE.
+           PERFORM WRITE-TRANSCRIPT-SENT.
            CALL "ENCODE-STRING" USING OUTPUT-BUFFER.
            CALL "CHANNEL-SEND" USING ASCII-TABLE OF OUTPUT-BUFFER,
                                      STATE.
@@ -239,10 +397,12 @@
                                DISPLAY MSG-BODY OF OUTPUT-BUFFER
                                GO TO DIE.
        RECEIVE-LINE.
+           ADD 1 TO MESSAGES-PROCESSED.
            CALL "CHANNEL-RECV" USING ASCII-TABLE OF INPUT-BUFFER,
                                      STATE.
            MOVE SPACES TO MSG-BODY OF INPUT-BUFFER.
            CALL "DECODE-STRING" USING INPUT-BUFFER.
+           PERFORM WRITE-TRANSCRIPT-RECV.
       D    DISPLAY "RECEIVED LINE FROM CHANNEL",
       D             MSG-BODY OF INPUT-BUFFER.
            IF NOT SUCCESS THEN DISPLAY MSG-BODY OF INPUT-BUFFER
@@ -311,8 +471,19 @@
                     WITH POINTER PTR(DEST).
        WAIT-FOR-COMMAND.
            MOVE SPACES TO COMMAND OF IRC-STATE.
-           PERFORM RECEIVE-LINE UNTIL
-                   COMMAND OF IRC-STATE IS EQUAL TO WAITING-COMMAND.
+           MOVE 0 TO RECONCILE-PROBE-CYCLES.
+           PERFORM RECEIVE-AND-PONG UNTIL
+                   COMMAND OF IRC-STATE IS EQUAL TO WAITING-COMMAND
+                OR RECONCILE-PROBE-TIMED-OUT.
+       RECEIVE-AND-PONG.
+           PERFORM RECEIVE-LINE.
+           IF PING THEN
+               PERFORM PONG.
+           IF RECONCILE-PROBE-ACTIVE THEN
+               ADD 1 TO RECONCILE-PROBE-CYCLES
+               IF RECONCILE-PROBE-CYCLES IS NOT LESS THAN
+                  RECONCILE-PROBE-CYCLE-LIMIT THEN
+                   MOVE 1 TO RECONCILE-PROBE-TIMED-OUT-FLAG.
        INDEX-NICKSERV-PARAMS.
            MOVE 0 TO NUM-PARAMS OF WOPO, STATE.
            MOVE 1 TO PTR(DEST)
@@ -338,9 +509,13 @@
        VALIDATE-USER.
       D    DISPLAY "ENTERED VALIDATE-USER".
            MOVE NICK OF IRC-STATE TO USER-NAME.
+           PERFORM CHECK-ACC-FOR-ACCOUNT.
+       CHECK-ACC-FOR-ACCOUNT.
+           MOVE 0 TO USER-ACC-VERIFIED-FLAG.
+           MOVE 0 TO RECONCILE-PROBE-TIMED-OUT-FLAG.
            MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER.
            STRING "PRIVMSG NICKSERV $COLN$ACC " DELIMITED BY SIZE
-                  NICK OF IRC-STATE DELIMITED BY SPACE
+                  USER-NAME DELIMITED BY SPACE
                   " *$NUL$"
                   INTO MSG-BODY OF OUTPUT-BUFFER.
            PERFORM SEND-LINE.
@@ -350,17 +525,20 @@
            PERFORM WAIT-FOR-ACC UNTIL DONE.
        WAIT-FOR-ACC.
            PERFORM WAIT-FOR-COMMAND.
-           MOVE 2 TO DEST.
-           PERFORM GET-MSG-CONTENTS.
-           MOVE 2 TO SRC.
-           MOVE 1 TO DEST.
-           PERFORM INDEX-NICKSERV-PARAMS.
-           MOVE 1 TO PTR(2).
-           PERFORM GET-NICKSERV-PARAM.
-           IF R(1) IS EQUAL TO USER-NAME THEN
-               MOVE 4 TO PTR(2)
+           IF RECONCILE-PROBE-TIMED-OUT THEN
+               MOVE 99 TO STATE
+           ELSE
+               MOVE 2 TO DEST
+               PERFORM GET-MSG-CONTENTS
+               MOVE 2 TO SRC
+               MOVE 1 TO DEST
+               PERFORM INDEX-NICKSERV-PARAMS
+               MOVE 1 TO PTR(2)
                PERFORM GET-NICKSERV-PARAM
-               IF R(1) IS EQUAL TO "ACC" THEN
+               IF R(1) IS EQUAL TO USER-NAME THEN
+                   MOVE 4 TO PTR(2)
+                   PERFORM GET-NICKSERV-PARAM
+                   IF R(1) IS EQUAL TO "ACC" THEN
                    MOVE 99 TO STATE
                    MOVE 5 TO PTR(2)
                    PERFORM GET-NICKSERV-PARAM
@@ -370,10 +548,12 @@
                        MOVE 3 TO PTR(2)
                        PERFORM GET-NICKSERV-PARAM
                        MOVE R(1) TO USER-NAME
+                       MOVE 1 TO USER-ACC-VERIFIED-FLAG
                        READ USERS RECORD
                            INVALID KEY MOVE 0 TO USER-LEVEL.
        MAIN.
            PERFORM RECEIVE-LINE.
+           PERFORM TRACK-UPTIME-DAY-ROLLOVER.
       D    DISPLAY "NICK. ", NICK OF IRC-STATE,
       D            "COMMAND. ", COMMAND OF IRC-STATE,
       D            "TARGET. ", TARGET OF IRC-STATE.
@@ -387,10 +567,19 @@
        INIT-REPLY.
            MOVE COMMAND OF IRC-STATE TO COMMAND OF OUTPUT-SPEC.
            MOVE NICK OF IRC-STATE TO NICK OF OUTPUT-SPEC.
-           IF TARGET OF IRC-STATE IS EQUAL TO NICK OF WOPO THEN
+           MOVE NICK OF IRC-STATE TO USER-NAME.
+           READ USERS RECORD
+               INVALID KEY MOVE SPACES TO USER-PREFERRED-DELIVERY
+                           MOVE 0 TO USER-LEVEL
+           END-READ.
+           IF PREFERS-NOTICE THEN
+               MOVE "NOTICE" TO COMMAND OF OUTPUT-SPEC
                MOVE NICK OF IRC-STATE TO TARGET OF OUTPUT-SPEC
            ELSE
-               MOVE TARGET OF IRC-STATE TO TARGET OF OUTPUT-SPEC.
+               IF TARGET OF IRC-STATE IS EQUAL TO NICK OF WOPO THEN
+                   MOVE NICK OF IRC-STATE TO TARGET OF OUTPUT-SPEC
+               ELSE
+                   MOVE TARGET OF IRC-STATE TO TARGET OF OUTPUT-SPEC.
        BEGIN-REPLY.
            MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER.
            MOVE 1 TO PTR(SRC).
@@ -428,6 +617,86 @@
                   INTO MSG-BODY OF OUTPUT-BUFFER
                   WITH POINTER PTR(SRC).
            PERFORM SEND-LINE.
+       REPLY-RATE-LIMITED.
+           PERFORM BEGIN-STANDARD-REPLY.
+           STRING "SLOW DOWN.$NUL$"
+                  INTO MSG-BODY OF OUTPUT-BUFFER
+                  WITH POINTER PTR(SRC).
+           PERFORM SEND-LINE.
+       WRITE-TRANSCRIPT-SENT.
+           ACCEPT TRANSCRIPT-TIMESTAMP FROM TIME.
+           MOVE "SENT" TO TRANSCRIPT-DIRECTION.
+           IF IS-PASS-LINE OF OUTPUT-BUFFER THEN
+               MOVE "PASS ****$NUL$" TO TRANSCRIPT-MSG-BODY
+           ELSE
+               MOVE MSG-BODY OF OUTPUT-BUFFER TO TRANSCRIPT-MSG-BODY.
+           WRITE TRANSCRIPT-RECORD.
+       WRITE-TRANSCRIPT-RECV.
+           ACCEPT TRANSCRIPT-TIMESTAMP FROM TIME.
+           MOVE "RECV" TO TRANSCRIPT-DIRECTION.
+           MOVE MSG-BODY OF INPUT-BUFFER TO TRANSCRIPT-MSG-BODY.
+           WRITE TRANSCRIPT-RECORD.
+       WRITE-AUDIT-RECORD.
+           MOVE NICK OF IRC-STATE TO AUDIT-NICK.
+           MOVE USER-NAME TO AUDIT-USER-NAME.
+           MOVE USER-LEVEL TO AUDIT-USER-LEVEL.
+           MOVE SAVED-AUDIT-CMD TO AUDIT-COMMAND.
+           MOVE TARGET OF OUTPUT-SPEC TO AUDIT-TARGET.
+           MOVE SAVED-AUDIT-PARAMS TO AUDIT-PARAMS.
+           WRITE AUDIT-RECORD.
+       GET-CHANNEL-POLICY.
+           MOVE TARGET OF OUTPUT-SPEC TO CHANNEL-NAME.
+           READ CHANNELS RECORD
+               INVALID KEY
+                   MOVE 70 TO CHANNEL-MIN-OP-LEVEL
+                   MOVE 60 TO CHANNEL-MIN-VOICE-LEVEL
+                   MOVE "Y" TO CHANNEL-AUTOJOIN
+                   MOVE GLOBAL-MAX-BF-CYCLES TO CHANNEL-BF-CYCLE-CAP.
+       TRACK-UPTIME-DAY-ROLLOVER.
+           ACCEPT CURRENT-TIME-REG FROM TIME.
+           IF CURRENT-TIME-REG IS LESS THAN LAST-TICK-TIME-REG THEN
+               ADD 1 TO BOT-UPTIME-DAYS
+           END-IF.
+           MOVE CURRENT-TIME-REG TO LAST-TICK-TIME-REG.
+       GET-RATE-LIMIT-TIER-CAP.
+           IF USER-LEVEL IS NOT LESS THAN 90 THEN
+               MOVE 40 TO RATE-LIMIT-TIER-CAP
+           ELSE IF USER-LEVEL IS NOT LESS THAN 60 THEN
+               MOVE 25 TO RATE-LIMIT-TIER-CAP
+           ELSE IF USER-LEVEL IS NOT LESS THAN 1 THEN
+               MOVE 15 TO RATE-LIMIT-TIER-CAP
+           ELSE
+               MOVE 8 TO RATE-LIMIT-TIER-CAP.
+       CHECK-RATE-LIMIT.
+           MOVE 0 TO RATE-LIMIT-EXCEEDED-FLAG.
+           MOVE NICK OF IRC-STATE TO RATE-LIMIT-NICK.
+           READ RATE-LIMIT RECORD
+               INVALID KEY
+                   MOVE 0 TO RATE-LIMIT-WINDOW-START
+                   MOVE 0 TO RATE-LIMIT-COUNT
+           END-READ.
+           ACCEPT CURRENT-TIME-REG FROM TIME.
+           COMPUTE ELAPSED-SECONDS =
+               (TIME-HH * 3600) + (TIME-MM * 60) + TIME-SS -
+               (WINDOW-HH * 3600) - (WINDOW-MM * 60) - WINDOW-SS.
+           IF ELAPSED-SECONDS IS NEGATIVE THEN
+               ADD 86400 TO ELAPSED-SECONDS.
+           IF RATE-LIMIT-COUNT IS EQUAL TO 0 OR
+              ELAPSED-SECONDS IS GREATER THAN RATE-LIMIT-WINDOW-SECONDS
+              THEN
+               MOVE CURRENT-TIME-REG TO RATE-LIMIT-WINDOW-START
+               MOVE 1 TO RATE-LIMIT-COUNT
+           ELSE
+               ADD 1 TO RATE-LIMIT-COUNT
+               PERFORM GET-RATE-LIMIT-TIER-CAP
+               IF RATE-LIMIT-COUNT IS GREATER THAN RATE-LIMIT-TIER-CAP
+                   THEN
+                   MOVE 1 TO RATE-LIMIT-EXCEEDED-FLAG
+               END-IF
+           END-IF.
+           REWRITE RATE-LIMIT-RECORD
+               INVALID KEY WRITE RATE-LIMIT-RECORD
+           END-REWRITE.
        MAYBE-SHOW-ESCAPES.
            IF SHOULD-SHOW-ESCAPES THEN
                IF SRC IS EQUAL TO 1 THEN
@@ -533,9 +802,40 @@
        HANDLE-INTERACTIVE-COMMAND.
            MOVE SPACES TO R(8).
            MOVE 8 TO INPUT-SOURCE.
+           MOVE 1 TO TOP-LEVEL-DISPATCH-FLAG.
            PERFORM HANDLE-COMMAND.
+       SCAN-COMMAND-STATS.
+           ADD 1 TO COMMAND-STAT-INDEX.
+       TRACK-COMMAND-STAT.
+           MOVE 1 TO COMMAND-STAT-INDEX.
+           PERFORM SCAN-COMMAND-STATS
+               UNTIL COMMAND-STAT-INDEX IS GREATER THAN
+                     COMMAND-STAT-USED
+                  OR COMMAND-STAT-NAME(COMMAND-STAT-INDEX)
+                     IS EQUAL TO R(1).
+           IF COMMAND-STAT-INDEX IS GREATER THAN COMMAND-STAT-USED THEN
+               IF COMMAND-STAT-USED IS LESS THAN 40 THEN
+                   ADD 1 TO COMMAND-STAT-USED
+                   MOVE R(1) TO COMMAND-STAT-NAME(COMMAND-STAT-USED)
+                   MOVE 1 TO COMMAND-STAT-COUNT(COMMAND-STAT-USED)
+               END-IF
+           ELSE
+               ADD 1 TO COMMAND-STAT-COUNT(COMMAND-STAT-INDEX).
        HANDLE-COMMAND.
            MOVE 1 TO SRC.
+           MOVE TOP-LEVEL-DISPATCH-FLAG TO DISPATCH-WAS-TOP-LEVEL-FLAG.
+           MOVE 0 TO TOP-LEVEL-DISPATCH-FLAG.
+           IF DISPATCH-WAS-TOP-LEVEL THEN
+               MOVE NICK OF IRC-STATE TO USER-NAME
+               READ USERS RECORD
+                   INVALID KEY MOVE 0 TO USER-LEVEL
+               END-READ
+               PERFORM CHECK-RATE-LIMIT
+               IF RATE-LIMIT-EXCEEDED THEN
+                   PERFORM REPLY-RATE-LIMITED
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF.
            MOVE 2 TO DEST.
            PERFORM INDEX-PARAMS.
            MOVE 1 TO PTR(1).
@@ -551,6 +851,11 @@
                MOVE 8 TO DEST
                PERFORM GET-REST.
            UNSTRING R(2) DELIMITED BY "/" OR SPACES INTO R(1).
+           MOVE R(1) TO SAVED-AUDIT-CMD.
+           MOVE R(8) TO SAVED-AUDIT-PARAMS.
+           IF DISPATCH-WAS-TOP-LEVEL THEN
+               PERFORM TRACK-COMMAND-STAT
+           END-IF.
       D    DISPLAY "INPUT-SOURCE. ", INPUT-SOURCE,
       D            " OUTPUT-DEST. ", OUTPUT-DEST.
            IF STANDARD-INPUT THEN
@@ -565,12 +870,22 @@
            ELSE IF R(1) IS EQUAL TO "BF-RUN" THEN
       D        DISPLAY "BF-RUN"
                PERFORM HANDLE-BF-RUN
+           ELSE IF R(1) IS EQUAL TO "BF-CONTINUE" THEN
+               PERFORM HANDLE-BF-CONTINUE
+           ELSE IF R(1) IS EQUAL TO "PROGRAM-NEW" THEN
+               PERFORM HANDLE-PROGRAM-NEW
+           ELSE IF R(1) IS EQUAL TO "PROGRAM-APPEND" THEN
+               PERFORM HANDLE-PROGRAM-APPEND
+           ELSE IF R(1) IS EQUAL TO "PROGRAM-DELETE" THEN
+               PERFORM HANDLE-PROGRAM-DELETE
            ELSE IF R(1) IS EQUAL TO "DEOP" THEN
                PERFORM HANDLE-DEOP
            ELSE IF R(1) IS EQUAL TO "DEVOICE" THEN
                PERFORM HANDLE-DEVOICE
            ELSE IF R(1) IS EQUAL TO "COMMANDS" THEN
                PERFORM HANDLE-COMMANDS
+           ELSE IF R(1) IS EQUAL TO "DELIVERY" THEN
+               PERFORM HANDLE-DELIVERY
            ELSE IF R(1) IS EQUAL TO "JOIN" THEN
                PERFORM HANDLE-JOIN
            ELSE IF R(1) IS EQUAL TO "LEVEL" THEN
@@ -585,6 +900,10 @@
                PERFORM HANDLE-PART
            ELSE IF R(1) IS EQUAL TO "QUIT" THEN
                PERFORM HANDLE-QUIT
+           ELSE IF R(1) IS EQUAL TO "RECONCILE-USERS" THEN
+               PERFORM HANDLE-RECONCILE-USERS
+           ELSE IF R(1) IS EQUAL TO "RELOAD-CONFIG" THEN
+               PERFORM HANDLE-RELOAD-CONFIG
            ELSE IF R(1) IS EQUAL TO "RELEVEL" THEN
                PERFORM HANDLE-RELEVEL
            ELSE IF R(1) IS EQUAL TO "SHITFED" THEN
@@ -595,6 +914,8 @@
                PERFORM HANDLE-SOURCE
            ELSE IF R(1) IS EQUAL TO "STRESS" THEN
                PERFORM HANDLE-STRESS
+           ELSE IF R(1) IS EQUAL TO "STATS" THEN
+               PERFORM HANDLE-STATS
            ELSE IF R(1) IS EQUAL TO "VOICE" THEN
                    PERFORM HANDLE-VOICE
            ELSE IF R(1) IS EQUAL TO "ECHO" THEN
@@ -622,9 +943,13 @@
        HANDLE-COMMANDS.
            STRING "COMMANDS. "
                   "$$BF-CODE $$BF-INPUT $$BF-OUTPUT $$BF-RUN ",
-                  "$$DEOP $$DEVOICE $$COMMANDS $$JOIN $$LEVEL $$LICK ",
-                  "$$LIST-USERS $$OP $$PART $$QUIT $$RELEVEL ",
-                  "$$SHITFED $$SHOW-ESCAPES $$SOURCE $$STRESS ",
+                  "$$BF-CONTINUE ",
+                  "$$PROGRAM-NEW $$PROGRAM-APPEND $$PROGRAM-DELETE ",
+                  "$$DEOP $$DELIVERY $$DEVOICE $$COMMANDS $$JOIN ",
+                  "$$LEVEL $$LICK ",
+                  "$$LIST-USERS $$OP $$PART $$QUIT ",
+                  "$$RECONCILE-USERS $$RELOAD-CONFIG $$RELEVEL ",
+                  "$$SHITFED $$SHOW-ESCAPES $$SOURCE $$STATS $$STRESS ",
                   "$$VOICE $$ECHO $$CAT $$DUMP-REGS $$PROGRAMS ",
                   "$$LIST-PROGRAMS $$RUN $$HELP"
                   "$NUL$"
@@ -632,6 +957,40 @@
            MOVE 1 TO SRC.
            PERFORM BEGIN-STANDARD-REPLY.
            PERFORM DO-OUTPUT.
+       REPORT-COMMAND-STAT.
+           MOVE 1 TO SRC.
+           STRING COMMAND-STAT-NAME(COMMAND-STAT-INDEX)
+                  DELIMITED BY SPACE,
+                  " $COLN$ ", DELIMITED BY SIZE,
+                  COMMAND-STAT-COUNT(COMMAND-STAT-INDEX),
+                  "$NUL$"
+                  INTO R(1).
+           PERFORM BEGIN-STANDARD-REPLY.
+           PERFORM DO-OUTPUT.
+       HANDLE-STATS.
+           ACCEPT CURRENT-TIME-REG FROM TIME.
+           COMPUTE ELAPSED-SECONDS =
+               (BOT-UPTIME-DAYS * 86400) +
+               (TIME-HH * 3600) + (TIME-MM * 60) + TIME-SS -
+               (START-HH * 3600) - (START-MM * 60) - START-SS.
+           DIVIDE ELAPSED-SECONDS BY 3600 GIVING HOURS-DIGITS
+               REMAINDER ELAPSED-SECONDS.
+           DIVIDE ELAPSED-SECONDS BY 60 GIVING MINUTES-DIGITS
+               REMAINDER SECONDS-DIGITS.
+           MOVE 0 TO TENTH-SECONDS.
+           MOVE 1 TO SRC.
+           STRING "UPTIME ", DELIMITED BY SIZE,
+                  FORMATTED-TIME, DELIMITED BY SIZE,
+                  " MESSAGES ", DELIMITED BY SIZE,
+                  MESSAGES-PROCESSED,
+                  ".$NUL$"
+                  INTO R(1).
+           PERFORM BEGIN-STANDARD-REPLY.
+           PERFORM DO-OUTPUT.
+           PERFORM REPORT-COMMAND-STAT
+               VARYING COMMAND-STAT-INDEX FROM 1 BY 1
+               UNTIL COMMAND-STAT-INDEX IS GREATER THAN
+                     COMMAND-STAT-USED.
        HANDLE-SHITFED.
            STRING "$002$LEAVE MY CASE ALONE, ",
                   "$226$$156$$168$ASSHOL$LOWE$$226$$156$$168$.$NUL$"
@@ -682,6 +1041,35 @@
            MOVE 1 TO SRC.
            PERFORM BEGIN-STANDARD-REPLY.
            PERFORM DO-OUTPUT.
+       HANDLE-DELIVERY.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           IF NOT USER-ACC-VERIFIED THEN
+               PERFORM REPLY-NAK
+           ELSE
+               MOVE INPUT-SOURCE TO SRC
+               MOVE 1 TO DEST
+               PERFORM INDEX-PARAMS
+               IF NUM-PARAMS OF WOPO IS EQUAL TO 1 THEN
+                   MOVE 1 TO PTR(SRC)
+                   PERFORM GET-PARAM
+                   IF R(1) IS EQUAL TO "NOTICE" THEN
+                       MOVE "N" TO USER-PREFERRED-DELIVERY
+                   ELSE
+                       MOVE SPACES TO USER-PREFERRED-DELIVERY
+                   END-IF
+                   REWRITE USER-RECORD
+                       INVALID KEY WRITE USER-RECORD
+                   END-REWRITE
+                   MOVE 1 TO SRC
+                   STRING "DELIVERY PREFERENCE UPDATED.$NUL$" INTO R(1)
+                   PERFORM BEGIN-STANDARD-REPLY
+                   PERFORM DO-OUTPUT
+               ELSE
+                   MOVE "NOTICE$$|$$CHANNEL" TO R(1)
+                   MOVE 1 TO SRC
+                   PERFORM USAGE-REPLY.
        HANDLE-LIST-USERS.
            CLOSE USERS.
            STRING USERS-HEADER, "$NUL$" INTO R(1).
@@ -698,10 +1086,82 @@
                MOVE 1 TO SRC
                PERFORM BEGIN-STANDARD-REPLY
                PERFORM DO-OUTPUT.
+       COLLECT-USER-RECORD.
+           READ USERS NEXT RECORD, AT END MOVE 99 TO STATE.
+           IF NOT DONE THEN
+               IF RECONCILE-COUNT IS LESS THAN 100 THEN
+                   ADD 1 TO RECONCILE-COUNT
+                   MOVE USER-NAME TO RECONCILE-NAME(RECONCILE-COUNT)
+                   MOVE USER-LEVEL TO
+                       RECONCILE-FILE-LEVEL(RECONCILE-COUNT)
+               END-IF.
+       REPORT-RECONCILE-MISMATCH.
+           MOVE 1 TO SRC.
+           STRING RECONCILE-NAME(RECONCILE-INDEX) DELIMITED BY SPACE,
+                  " FILE LEVEL ", DELIMITED BY SIZE,
+                  RECONCILE-FILE-LEVEL(RECONCILE-INDEX),
+                  " BUT NICKSERV GRANTS ", DELIMITED BY SIZE,
+                  USER-LEVEL,
+                  " NOW.$NUL$"
+                  INTO R(1).
+           PERFORM BEGIN-STANDARD-REPLY.
+           PERFORM DO-OUTPUT.
+       CHECK-RECONCILED-USER.
+           MOVE RECONCILE-NAME(RECONCILE-INDEX) TO USER-NAME.
+           MOVE 1 TO RECONCILE-PROBE-FLAG.
+           PERFORM CHECK-ACC-FOR-ACCOUNT.
+           MOVE 0 TO RECONCILE-PROBE-FLAG.
+           IF NOT RECONCILE-PROBE-TIMED-OUT
+              AND USER-LEVEL IS NOT EQUAL TO
+              RECONCILE-FILE-LEVEL(RECONCILE-INDEX) THEN
+               PERFORM REPORT-RECONCILE-MISMATCH.
+       HANDLE-RECONCILE-USERS.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF USER-LEVEL IS NOT LESS THAN 90 THEN
+               MOVE 0 TO RECONCILE-COUNT
+               CLOSE USERS
+               OPEN I-O USERS
+               MOVE 0 TO STATE
+               PERFORM COLLECT-USER-RECORD UNTIL DONE
+               MOVE 1 TO SRC
+               STRING "RECONCILING ", DELIMITED BY SIZE,
+                      RECONCILE-COUNT, DELIMITED BY SIZE,
+                      " USER RECORD(S) AGAINST NICKSERV.$NUL$"
+                      INTO R(1)
+               PERFORM BEGIN-STANDARD-REPLY
+               PERFORM DO-OUTPUT
+               PERFORM CHECK-RECONCILED-USER
+                   VARYING RECONCILE-INDEX FROM 1 BY 1
+                   UNTIL RECONCILE-INDEX IS GREATER THAN RECONCILE-COUNT
+               MOVE 1 TO SRC
+               STRING "RECONCILIATION COMPLETE.$NUL$" INTO R(1)
+               PERFORM BEGIN-STANDARD-REPLY
+               PERFORM DO-OUTPUT
+           ELSE
+               PERFORM REPLY-NAK.
+       HANDLE-RELOAD-CONFIG.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF USER-LEVEL IS NOT LESS THAN 90 THEN
+               PERFORM RELOAD-RUNTIME-CONFIG
+               MOVE 1 TO SRC
+               STRING "CONFIG RELOADED. MOTD AND MAX-BF-CYCLES ",
+                      "REFRESHED.$NUL$"
+                      INTO R(1)
+               PERFORM BEGIN-STANDARD-REPLY
+               PERFORM DO-OUTPUT
+           ELSE
+               PERFORM REPLY-NAK.
        HANDLE-JOIN.
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            MOVE INPUT-SOURCE TO SRC.
            MOVE 1 TO DEST.
            PERFORM INDEX-PARAMS.
@@ -717,6 +1177,8 @@
                           "$NUL$"
                           INTO MSG-BODY OF OUTPUT-BUFFER
                    PERFORM SEND-LINE
+                   MOVE R(1) TO CHANNEL-NAME
+                   PERFORM SEND-JOIN-MOTD
                ELSE
                    NEXT SENTENCE
            ELSE
@@ -725,6 +1187,7 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            MOVE INPUT-SOURCE TO SRC.
            MOVE 1 TO DEST.
            PERFORM INDEX-PARAMS.
@@ -759,6 +1222,7 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            MOVE INPUT-SOURCE TO SRC.
            MOVE 1 TO DEST.
            PERFORM INDEX-PARAMS.
@@ -766,7 +1230,8 @@
                MOVE NICK OF OUTPUT-SPEC TO R(3)
                MOVE 3 TO SRC, INPUT-SOURCE
                PERFORM INDEX-PARAMS.
-           IF USER-LEVEL IS NOT LESS THAN 60 THEN
+           PERFORM GET-CHANNEL-POLICY.
+           IF USER-LEVEL IS NOT LESS THAN CHANNEL-MIN-VOICE-LEVEL THEN
                MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER
                MOVE 1 TO PTR(2)
                STRING "MODE " DELIMITED BY SIZE,
@@ -794,6 +1259,7 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            MOVE INPUT-SOURCE TO SRC.
            MOVE 1 TO DEST.
            PERFORM INDEX-PARAMS.
@@ -801,7 +1267,8 @@
                MOVE NICK OF OUTPUT-SPEC TO R(3)
                MOVE 3 TO SRC, INPUT-SOURCE
                PERFORM INDEX-PARAMS.
-           IF USER-LEVEL IS NOT LESS THAN 60 THEN
+           PERFORM GET-CHANNEL-POLICY.
+           IF USER-LEVEL IS NOT LESS THAN CHANNEL-MIN-VOICE-LEVEL THEN
                MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER
                MOVE 1 TO PTR(2)
                STRING "MODE " DELIMITED BY SIZE,
@@ -832,6 +1299,7 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            MOVE INPUT-SOURCE TO SRC.
            MOVE 1 TO DEST.
            PERFORM INDEX-PARAMS.
@@ -839,7 +1307,8 @@
                MOVE NICK OF OUTPUT-SPEC TO R(3)
                MOVE 3 TO SRC, INPUT-SOURCE
                PERFORM INDEX-PARAMS.
-           IF USER-LEVEL IS NOT LESS THAN 70 THEN
+           PERFORM GET-CHANNEL-POLICY.
+           IF USER-LEVEL IS NOT LESS THAN CHANNEL-MIN-OP-LEVEL THEN
                MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER
                MOVE 1 TO PTR(2)
                STRING "MODE " DELIMITED BY SIZE,
@@ -867,6 +1336,7 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            MOVE INPUT-SOURCE TO SRC.
            MOVE 1 TO DEST.
            PERFORM INDEX-PARAMS.
@@ -874,7 +1344,8 @@
                MOVE NICK OF OUTPUT-SPEC TO R(3)
                MOVE 3 TO SRC, INPUT-SOURCE
                PERFORM INDEX-PARAMS.
-           IF USER-LEVEL IS NOT LESS THAN 70 THEN
+           PERFORM GET-CHANNEL-POLICY.
+           IF USER-LEVEL IS NOT LESS THAN CHANNEL-MIN-OP-LEVEL THEN
                MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER
                MOVE 1 TO PTR(2)
                STRING "MODE " DELIMITED BY SIZE,
@@ -905,6 +1376,7 @@
            READ CONFIG RECORD
                INVALID KEY MOVE SPACES TO CONFIG-VALUE.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            IF USER-LEVEL IS NOT LESS THAN 90 THEN
                MOVE SPACES TO MSG-BODY OF OUTPUT-BUFFER
                STRING "QUIT $COLN$" DELIMITED BY SIZE,
@@ -946,6 +1418,7 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            IF USER-LEVEL IS NOT LESS THAN 99 THEN
                MOVE INPUT-SOURCE TO SRC
                MOVE 1 TO DEST
@@ -954,6 +1427,10 @@
                    MOVE 1 TO PTR(SRC)
                    PERFORM GET-PARAM
                    MOVE R(1) TO USER-NAME
+                   READ USERS RECORD
+                       INVALID KEY
+                           MOVE SPACES TO USER-PREFERRED-DELIVERY
+                   END-READ
                    MOVE 2 TO PTR(SRC)
                    PERFORM GET-PARAM
                    MOVE R(1) TO USER-LEVEL
@@ -988,6 +1465,7 @@
                MOVE 1 TO SRC
                PERFORM REPLY-ACK
                PERFORM VALIDATE-USER
+               PERFORM WRITE-AUDIT-RECORD
                IF USER-LEVEL IS NOT LESS THAN 60 THEN
                    MOVE INPUT-SOURCE TO SRC
                    MOVE 1 TO DEST
@@ -1010,6 +1488,7 @@
                MOVE 1 TO SRC
                PERFORM REPLY-ACK
                PERFORM VALIDATE-USER
+               PERFORM WRITE-AUDIT-RECORD
                IF USER-LEVEL IS NOT LESS THAN 50 THEN
                    MOVE INPUT-SOURCE TO SRC
                    MOVE 1 TO DEST
@@ -1030,26 +1509,104 @@
            MOVE 1 TO SRC.
            PERFORM REPLY-ACK.
            PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
            IF USER-LEVEL IS NOT LESS THAN 50 THEN
                MOVE INPUT-SOURCE TO SRC
                MOVE 1 TO DEST
                PERFORM INDEX-PARAMS
                IF NUM-PARAMS OF WOPO IS LESS THAN 2 THEN
+                   PERFORM GET-CHANNEL-POLICY
                    PERFORM BF-LIMIT-CYCLES
+                   MOVE 0 TO BF-RESUME-FLAG, BF-EXHAUSTED-FLAG
       D            DISPLAY "CYCLE LIMIT. ", CYCLE-LIMIT OF BF-I-O
                    CALL "BF-RUN" USING BF-INPUT, BF-CODE,
-                                       BF-OUTPUT, CYCLE-LIMIT OF BF-I-O
+                                       BF-OUTPUT, CYCLE-LIMIT OF BF-I-O,
+                                       BF-RESUME-FLAG,
+                                       BF-CHECKPOINT-TAPE,
+                                       BF-CHECKPOINT-DATA-PTR,
+                                       BF-CHECKPOINT-CODE-PTR,
+                                       BF-EXHAUSTED-FLAG
       D            DISPLAY "BF RAN"
-                   PERFORM HANDLE-BF-OUTPUT
+                   PERFORM HANDLE-BF-RUN-RESULT
                ELSE
                    MOVE "<CYCLE LIMIT>" TO R(1)
                    MOVE 1 TO SRC
                    PERFORM USAGE-REPLY
            ELSE
                PERFORM REPLY-NAK.
+       HANDLE-BF-RUN-RESULT.
+           IF BF-EXHAUSTED-FLAG IS EQUAL TO 1 THEN
+               PERFORM SAVE-BF-CHECKPOINT
+               STRING "CYCLE LIMIT REACHED. STATE SAVED$COLN$ USE "
+                      "$$BF-CONTINUE TO RESUME.$NUL$"
+                      INTO R(1)
+               MOVE 1 TO SRC
+               PERFORM BEGIN-STANDARD-REPLY
+               PERFORM DO-OUTPUT
+           ELSE
+               PERFORM HANDLE-BF-OUTPUT.
+       HANDLE-BF-CONTINUE.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           IF USER-LEVEL IS NOT LESS THAN 50 THEN
+               MOVE INPUT-SOURCE TO SRC
+               MOVE 1 TO DEST
+               PERFORM INDEX-PARAMS
+               PERFORM GET-CHANNEL-POLICY
+               PERFORM LOAD-BF-CHECKPOINT
+               IF NOT DONE THEN
+                   PERFORM BF-LIMIT-CYCLES
+                   MOVE 1 TO BF-RESUME-FLAG
+                   MOVE 0 TO BF-EXHAUSTED-FLAG
+                   CALL "BF-RUN" USING BF-INPUT, BF-CODE,
+                                       BF-OUTPUT, CYCLE-LIMIT OF BF-I-O,
+                                       BF-RESUME-FLAG,
+                                       BF-CHECKPOINT-TAPE,
+                                       BF-CHECKPOINT-DATA-PTR,
+                                       BF-CHECKPOINT-CODE-PTR,
+                                       BF-EXHAUSTED-FLAG
+                   PERFORM HANDLE-BF-RUN-RESULT
+               ELSE
+                   MOVE "NO SAVED BF-RUN STATE TO CONTINUE.$NUL$"
+                       TO R(1)
+                   MOVE 1 TO SRC
+                   PERFORM BEGIN-STANDARD-REPLY
+                   PERFORM DO-OUTPUT
+           ELSE
+               PERFORM REPLY-NAK.
+       SAVE-BF-CHECKPOINT.
+           MOVE BF-CHECKPOINT-TAPE TO BF-SAVE-TAPE.
+           MOVE BF-CHECKPOINT-DATA-PTR TO BF-SAVE-DATA-PTR.
+           MOVE BF-CHECKPOINT-CODE-PTR TO BF-SAVE-CODE-PTR.
+           OPEN OUTPUT BF-SAVE.
+           WRITE BF-SAVE-RECORD.
+           CLOSE BF-SAVE.
+       LOAD-BF-CHECKPOINT.
+           MOVE 0 TO STATE.
+           OPEN INPUT BF-SAVE.
+           IF BF-SAVE-STATUS IS EQUAL TO "00" THEN
+               READ BF-SAVE RECORD
+                   AT END MOVE 99 TO STATE
+               END-READ
+               IF NOT DONE THEN
+                   MOVE BF-SAVE-TAPE TO BF-CHECKPOINT-TAPE
+                   MOVE BF-SAVE-DATA-PTR TO BF-CHECKPOINT-DATA-PTR
+                   MOVE BF-SAVE-CODE-PTR TO BF-CHECKPOINT-CODE-PTR
+               END-IF
+               CLOSE BF-SAVE
+               IF NOT DONE THEN
+                   PERFORM INVALIDATE-BF-CHECKPOINT
+               END-IF
+           ELSE
+               MOVE 99 TO STATE.
+       INVALIDATE-BF-CHECKPOINT.
+           OPEN OUTPUT BF-SAVE.
+           CLOSE BF-SAVE.
        BF-LIMIT-CYCLES.
            IF NUM-PARAMS OF WOPO IS EQUAL TO 0 THEN
-               MOVE 999 TO CYCLE-LIMIT OF BF-I-O
+               MOVE CHANNEL-BF-CYCLE-CAP TO CYCLE-LIMIT OF BF-I-O
            ELSE
                MOVE 1 TO PTR(SRC)
                PERFORM GET-PARAM
@@ -1196,6 +1753,225 @@
                    FROM 1, BY 1,
                    UNTIL PTR(SRC) IS GREATER THAN NUM-PARAMS OF WOPO
                CLOSE PROGRAM-INDEX, PROGRAM-CODE.
+       SCAN-PROGRAM-CODE.
+           READ PROGRAM-CODE NEXT RECORD
+               AT END MOVE 99 TO STATE.
+           IF NOT DONE THEN
+               MOVE PROGRAM-IP TO MAX-PROGRAM-IP.
+       ALLOC-PROGRAM-IP.
+           MOVE 0 TO MAX-PROGRAM-IP.
+           MOVE 1 TO PROGRAM-IP.
+           MOVE 0 TO STATE.
+           START PROGRAM-CODE KEY IS NOT LESS THAN PROGRAM-IP
+               INVALID KEY MOVE 99 TO STATE.
+           PERFORM SCAN-PROGRAM-CODE UNTIL DONE.
+           ADD 1 TO MAX-PROGRAM-IP.
+           MOVE MAX-PROGRAM-IP TO PROGRAM-IP.
+           MOVE 0 TO PROGRAM-CODE-EXHAUSTED-FLAG.
+           IF PROGRAM-IP IS NOT LESS THAN 999 THEN
+               MOVE 1 TO PROGRAM-CODE-EXHAUSTED-FLAG.
+       HANDLE-PROGRAM-NEW.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           MOVE INPUT-SOURCE TO SRC.
+           MOVE 1 TO DEST.
+           PERFORM INDEX-PARAMS.
+           IF USER-LEVEL IS NOT LESS THAN 60 THEN
+               IF NUM-PARAMS OF WOPO IS LESS THAN 1 THEN
+                   MOVE "<PROGRAM NAME>" TO R(1)
+                   MOVE 1 TO SRC
+                   PERFORM USAGE-REPLY
+               ELSE
+                   MOVE 1 TO PTR(SRC)
+                   PERFORM GET-PARAM
+                   MOVE R(1) TO NAME OF INDEX-ENTRY
+                   OPEN I-O PROGRAM-INDEX, PROGRAM-CODE
+                   MOVE 0 TO STATE
+                   READ PROGRAM-INDEX RECORD
+                       INVALID KEY MOVE 99 TO STATE
+                   END-READ
+                   IF SUCCESS THEN
+                       MOVE 1 TO SRC
+                       STRING "PROGRAM " DELIMITED BY SIZE,
+                              NAME OF INDEX-ENTRY DELIMITED BY SPACE,
+                              " ALREADY EXISTS.$NUL$"
+                              INTO R(1)
+                       PERFORM BEGIN-STANDARD-REPLY
+                       PERFORM DO-OUTPUT
+                   ELSE
+                       PERFORM ALLOC-PROGRAM-IP
+                       IF PROGRAM-CODE-EXHAUSTED THEN
+                           MOVE 1 TO SRC
+                           STRING "PROGRAM STORAGE EXHAUSTED.$NUL$"
+                                  INTO R(1)
+                           PERFORM BEGIN-STANDARD-REPLY
+                           PERFORM DO-OUTPUT
+                       ELSE
+                       MOVE PROGRAM-IP TO ADDR OF INDEX-ENTRY
+                       WRITE INDEX-ENTRY
+                       MOVE SPACES TO PROGRAM-RECORD
+                       MOVE 0 TO IN-REG
+                       MOVE 0 TO OUT-REG
+                       MOVE "NOOP" TO INTERPRETER
+                       MOVE "$NUL$" TO INSTRUCTION-CODE
+                       MOVE 999 TO PREV-IP, NEXT-IP OF PROGRAM-RECORD
+                       WRITE PROGRAM-RECORD
+                       MOVE 1 TO SRC
+                       STRING "PROGRAM " DELIMITED BY SIZE,
+                              NAME OF INDEX-ENTRY DELIMITED BY SPACE,
+                              " CREATED.$NUL$"
+                              INTO R(1)
+                       PERFORM BEGIN-STANDARD-REPLY
+                       PERFORM DO-OUTPUT
+                       END-IF
+                   END-IF
+                   CLOSE PROGRAM-INDEX, PROGRAM-CODE
+               END-IF
+           ELSE
+               PERFORM REPLY-NAK.
+       FIND-LAST-INSTRUCTION.
+           READ PROGRAM-CODE RECORD.
+           MOVE PROGRAM-IP TO LAST-PROGRAM-IP.
+           PERFORM CHASE-NEXT-IP
+               UNTIL NEXT-IP OF PROGRAM-RECORD IS NOT LESS THAN 999.
+       CHASE-NEXT-IP.
+           MOVE NEXT-IP OF PROGRAM-RECORD TO PROGRAM-IP.
+           READ PROGRAM-CODE RECORD.
+           MOVE PROGRAM-IP TO LAST-PROGRAM-IP.
+       HANDLE-PROGRAM-APPEND.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           MOVE INPUT-SOURCE TO SRC.
+           MOVE 1 TO DEST.
+           PERFORM INDEX-PARAMS.
+           IF USER-LEVEL IS NOT LESS THAN 60 THEN
+               IF NUM-PARAMS OF WOPO IS LESS THAN 4 THEN
+                   MOVE "<PROGRAM> <IN> <OUT> <LANG> <CODE>" TO R(1)
+                   MOVE 1 TO SRC
+                   PERFORM USAGE-REPLY
+               ELSE
+                   MOVE 1 TO PTR(SRC)
+                   PERFORM GET-PARAM
+                   MOVE R(1) TO NAME OF INDEX-ENTRY
+                   OPEN I-O PROGRAM-INDEX, PROGRAM-CODE
+                   MOVE 0 TO STATE
+                   READ PROGRAM-INDEX RECORD
+                       INVALID KEY MOVE 99 TO STATE
+                   END-READ
+                   IF DONE THEN
+                       MOVE 1 TO SRC
+                       STRING "NO SUCH PROGRAM " DELIMITED BY SIZE,
+                              NAME OF INDEX-ENTRY DELIMITED BY SPACE,
+                              ".$NUL$"
+                              INTO R(1)
+                       PERFORM BEGIN-STANDARD-REPLY
+                       PERFORM DO-OUTPUT
+                   ELSE
+                       MOVE 2 TO PTR(SRC)
+                       PERFORM GET-PARAM
+                       MOVE R(1) TO NEW-IN-REG
+                       MOVE 3 TO PTR(SRC)
+                       PERFORM GET-PARAM
+                       MOVE R(1) TO NEW-OUT-REG
+                       MOVE 4 TO PTR(SRC)
+                       PERFORM GET-PARAM
+                       MOVE R(1) TO NEW-INTERPRETER
+                       MOVE 4 TO PTR(SRC)
+                       MOVE 8 TO DEST
+                       PERFORM GET-REST
+                       MOVE R(8) TO NEW-INSTRUCTION-CODE
+                       MOVE ADDR OF INDEX-ENTRY TO PROGRAM-IP
+                       PERFORM FIND-LAST-INSTRUCTION
+                       PERFORM ALLOC-PROGRAM-IP
+                       IF PROGRAM-CODE-EXHAUSTED THEN
+                           MOVE 1 TO SRC
+                           STRING "PROGRAM STORAGE EXHAUSTED.$NUL$"
+                                  INTO R(1)
+                           PERFORM BEGIN-STANDARD-REPLY
+                           PERFORM DO-OUTPUT
+                       ELSE
+                       MOVE PROGRAM-IP TO NEW-PROGRAM-IP
+                       MOVE NEW-IN-REG TO IN-REG OF PROGRAM-RECORD
+                       MOVE NEW-OUT-REG TO OUT-REG OF PROGRAM-RECORD
+                       MOVE NEW-INTERPRETER TO
+                            INTERPRETER OF PROGRAM-RECORD
+                       MOVE NEW-INSTRUCTION-CODE TO
+                            INSTRUCTION-CODE OF PROGRAM-RECORD
+                       MOVE 999 TO PREV-IP, NEXT-IP OF PROGRAM-RECORD
+                       WRITE PROGRAM-RECORD
+                       MOVE LAST-PROGRAM-IP TO PROGRAM-IP
+                       READ PROGRAM-CODE RECORD
+                       MOVE NEW-PROGRAM-IP TO NEXT-IP OF PROGRAM-RECORD
+                       REWRITE PROGRAM-RECORD
+                       MOVE 1 TO SRC
+                       STRING "INSTRUCTION APPENDED TO ",
+                              NAME OF INDEX-ENTRY DELIMITED BY SPACE,
+                              ".$NUL$"
+                              INTO R(1)
+                       PERFORM BEGIN-STANDARD-REPLY
+                       PERFORM DO-OUTPUT
+                       END-IF
+                   END-IF
+                   CLOSE PROGRAM-INDEX, PROGRAM-CODE
+               END-IF
+           ELSE
+               PERFORM REPLY-NAK.
+       DELETE-PROGRAM-INSTRUCTION.
+           READ PROGRAM-CODE RECORD.
+           MOVE NEXT-IP OF PROGRAM-RECORD TO IP-TEMP.
+           DELETE PROGRAM-CODE RECORD.
+           MOVE IP-TEMP TO PROGRAM-IP.
+       HANDLE-PROGRAM-DELETE.
+           MOVE 1 TO SRC.
+           PERFORM REPLY-ACK.
+           PERFORM VALIDATE-USER.
+           PERFORM WRITE-AUDIT-RECORD.
+           MOVE INPUT-SOURCE TO SRC.
+           MOVE 1 TO DEST.
+           PERFORM INDEX-PARAMS.
+           IF USER-LEVEL IS NOT LESS THAN 60 THEN
+               IF NUM-PARAMS OF WOPO IS LESS THAN 1 THEN
+                   MOVE "<PROGRAM NAME>" TO R(1)
+                   MOVE 1 TO SRC
+                   PERFORM USAGE-REPLY
+               ELSE
+                   MOVE 1 TO PTR(SRC)
+                   PERFORM GET-PARAM
+                   MOVE R(1) TO NAME OF INDEX-ENTRY
+                   OPEN I-O PROGRAM-INDEX, PROGRAM-CODE
+                   MOVE 0 TO STATE
+                   READ PROGRAM-INDEX RECORD
+                       INVALID KEY MOVE 99 TO STATE
+                   END-READ
+                   IF DONE THEN
+                       MOVE 1 TO SRC
+                       STRING "NO SUCH PROGRAM " DELIMITED BY SIZE,
+                              NAME OF INDEX-ENTRY DELIMITED BY SPACE,
+                              ".$NUL$"
+                              INTO R(1)
+                       PERFORM BEGIN-STANDARD-REPLY
+                       PERFORM DO-OUTPUT
+                   ELSE
+                       MOVE ADDR OF INDEX-ENTRY TO PROGRAM-IP
+                       PERFORM DELETE-PROGRAM-INSTRUCTION
+                           UNTIL PROGRAM-IP IS NOT LESS THAN 999
+                       DELETE PROGRAM-INDEX RECORD
+                       MOVE 1 TO SRC
+                       STRING "PROGRAM " DELIMITED BY SIZE,
+                              NAME OF INDEX-ENTRY DELIMITED BY SPACE,
+                              " DELETED.$NUL$"
+                              INTO R(1)
+                       PERFORM BEGIN-STANDARD-REPLY
+                       PERFORM DO-OUTPUT
+                   END-IF
+                   CLOSE PROGRAM-INDEX, PROGRAM-CODE
+               END-IF
+           ELSE
+               PERFORM REPLY-NAK.
        DO-NEXT-INSTRUCTION.
            READ PROGRAM-CODE RECORD.
            IF NOT INPUT-FROM-RECORD THEN
@@ -1226,6 +2002,8 @@
                IF INTERPRETER OF PROGRAM-RECORD IS EQUAL TO "WOPO" THEN
                    PERFORM HANDLE-COMMAND
                    MOVE 0 TO STATE
+               ELSE IF INTERPRETER OF PROGRAM-RECORD IS EQUAL TO "NOOP" THEN
+                   MOVE 0 TO STATE
                ELSE
                    STRING "INVALID INTERPRETER " DELIMITED BY SIZE,
                           INTERPRETER DELIMITED BY SPACE,
@@ -1356,4 +2134,8 @@
            CALL "CHANNEL-CLOSE".
            CLOSE CONFIG.
            CLOSE USERS.
+           CLOSE CHANNELS.
+           CLOSE RATE-LIMIT.
+           CLOSE AUDIT.
+           CLOSE TRANSCRIPT.
            STOP RUN.
